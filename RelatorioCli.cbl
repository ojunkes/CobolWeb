@@ -0,0 +1,265 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id.   RelatorioCli.
+       author. Anderson Junkes.
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                      RELATORIO BATCH DE CLIENTES (base.dat)
+      *>            --------------------------------------------------------
+      *>
+      *>  Le arqcli sequencialmente pela chave (arqcli-chave) ou, opcionalmente,
+      *>  pelo nome (arqcli-nome), e grava um relatorio formatado pronto para
+      *>  impressao em relcli.txt.
+      *>
+      *>  Parametro de linha de comando (opcional):
+      *>     NOME   - ordena o relatorio por arqcli-nome
+      *>     (vazio ou qualquer outro valor) - ordena por arqcli-codigo
+      *>
+
+      *>===================================================================================
+       environment division.
+      *>===================================================================================
+
+       input-output section.
+       file-control.
+
+       select arqcli assign to disk "base.dat"
+              organization  is indexed
+              access mode   is dynamic
+              record key    is arqcli-chave
+              alternate record key is arqcli-nome
+              alternate record key is arqcli-cpf with duplicates
+              file status   is ws-file-status.
+
+       select relcli assign to disk "relcli.txt"
+              organization  is line sequential
+              file status   is ws-rel-status.
+
+      *>===================================================================================
+       data division.
+
+       fd   arqcli.
+       01   reg-arqcli.
+            03 arqcli-chave.
+               05 arqcli-codigo                    pic 9(05).
+            03 arqcli-nome                         pic x(40).
+            03 arqcli-datnasc                      pic 9(08).
+            03 arqcli-sexo                         pic x(01).
+            03 arqcli-banco1                       pic 9(01).
+            03 arqcli-banco2                       pic 9(01).
+            03 arqcli-banco3                       pic 9(01).
+            03 arqcli-estado                       pic x(02).
+            03 arqcli-data-alteracao.
+               05 arqcli-dt-alteracao              pic 9(08).
+               05 arqcli-hr-alteracao              pic 9(08).
+            03 arqcli-usuario-alteracao            pic x(08).
+            03 arqcli-cpf                          pic 9(11).
+
+       fd   relcli.
+       01   reg-relcli                             pic x(132).
+
+      *>===================================================================================
+       working-storage section.
+       01   ws-campos-de-trabalho.
+            03 ws-file-status                      pic x(02) value zeros.
+            03 ws-rel-status                        pic x(02) value zeros.
+            03 ws-fim-arquivo                       pic x(01) value "N".
+               88 ws-fim-de-arquivo                       value "S".
+            03 ws-ordenar-por-nome                  pic x(01) value "N".
+               88 ws-ordenado-por-nome                    value "S".
+            03 ws-parm-ordem                        pic x(10) value spaces.
+            03 ws-qtde-lida                         pic 9(07) value zeros.
+
+       01   ws-dt-nascimento-rpt.
+            03 ws-dia-9                             pic 9(02).
+            03 ws-mes-9                             pic 9(02).
+            03 ws-ano-9                             pic 9(04).
+
+       01   ws-linha-cabecalho-1                    pic x(132) value
+            "CODIGO NOME                                      NASCIMENTO  SEXO  BB   CEF  OUTROS  UF".
+
+       01   ws-linha-cabecalho-2                    pic x(132) value all "-".
+
+       01   ws-linha-detalhe.
+            03 ld-codigo                            pic z(04)9.
+            03 filler                               pic x(02) value spaces.
+            03 ld-nome                              pic x(40).
+            03 filler                               pic x(02) value spaces.
+            03 ld-nascimento                        pic x(10).
+            03 filler                               pic x(02) value spaces.
+            03 ld-sexo                              pic x(01).
+            03 filler                               pic x(05) value spaces.
+            03 ld-banco1                            pic x(03).
+            03 filler                               pic x(02) value spaces.
+            03 ld-banco2                            pic x(03).
+            03 filler                               pic x(02) value spaces.
+            03 ld-banco3                            pic x(06).
+            03 filler                               pic x(02) value spaces.
+            03 ld-estado                            pic x(02).
+
+       01   ws-linha-total.
+            03 filler                               pic x(19) value "Total de clientes: ".
+            03 lt-total                             pic z(06)9.
+
+      *>===================================================================================
+       procedure division.
+      *>===================================================================================
+       0000-controle section.
+       0000.
+          perform 1000-inicializacao
+          perform 2000-processamento
+          perform 3000-finalizacao
+          .
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+           accept ws-parm-ordem                    from command-line
+           if   ws-parm-ordem = "NOME" or "nome"
+                move "S"                           to ws-ordenar-por-nome
+           end-if
+
+           open input arqcli
+           if   ws-file-status <> "00"
+                display "Erro abertura base.dat - Status: " ws-file-status
+                move 1                              to return-code
+                stop run
+           end-if
+
+           open output relcli
+           if   ws-rel-status <> "00"
+                display "Erro abertura relcli.txt - Status: " ws-rel-status
+                move 1                              to return-code
+                stop run
+           end-if
+
+           move ws-linha-cabecalho-1                to reg-relcli
+           write reg-relcli
+           if   ws-rel-status <> "00"
+                display "Erro ao gravar relcli.txt - Status: " ws-rel-status
+                close arqcli
+                close relcli
+                move 1                              to return-code
+                stop run
+           end-if
+
+           move ws-linha-cabecalho-2                to reg-relcli
+           write reg-relcli
+           if   ws-rel-status <> "00"
+                display "Erro ao gravar relcli.txt - Status: " ws-rel-status
+                close arqcli
+                close relcli
+                move 1                              to return-code
+                stop run
+           end-if
+           .
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+           if   ws-ordenado-por-nome
+                move spaces                        to arqcli-nome
+                start arqcli key is not less than arqcli-nome
+                     invalid key
+                          move "S"                 to ws-fim-arquivo
+                end-start
+           else
+                move zeros                         to arqcli-codigo
+                start arqcli key is not less than arqcli-chave
+                     invalid key
+                          move "S"                 to ws-fim-arquivo
+                end-start
+           end-if
+
+           perform until ws-fim-de-arquivo
+                read arqcli next record
+                     at end
+                          move "S"                 to ws-fim-arquivo
+                end-read
+
+                if   not ws-fim-de-arquivo
+                     perform 2100-formatar-linha
+                end-if
+           end-perform
+
+           move ws-qtde-lida                       to lt-total
+           move spaces                             to reg-relcli
+           write reg-relcli
+           if   ws-rel-status <> "00"
+                display "Erro ao gravar relcli.txt - Status: " ws-rel-status
+                close arqcli
+                close relcli
+                move 1                              to return-code
+                stop run
+           end-if
+
+           move ws-linha-total                     to reg-relcli
+           write reg-relcli
+           if   ws-rel-status <> "00"
+                display "Erro ao gravar relcli.txt - Status: " ws-rel-status
+                close arqcli
+                close relcli
+                move 1                              to return-code
+                stop run
+           end-if
+           .
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       2100-formatar-linha section.
+       2100.
+           add 1                                   to ws-qtde-lida
+
+           move arqcli-datnasc                     to ws-dt-nascimento-rpt
+           move arqcli-codigo                      to ld-codigo
+           move arqcli-nome                        to ld-nome
+           string ws-dia-9 "/" ws-mes-9 "/" ws-ano-9
+                  into ld-nascimento
+           move arqcli-sexo                        to ld-sexo
+           move spaces                             to ld-banco1 ld-banco2 ld-banco3
+
+           if   arqcli-banco1 = 1
+                move "BB"                          to ld-banco1
+           end-if
+           if   arqcli-banco2 = 1
+                move "CEF"                         to ld-banco2
+           end-if
+           if   arqcli-banco3 = 1
+                move "SIM"                         to ld-banco3
+           end-if
+
+           move arqcli-estado                      to ld-estado
+           move ws-linha-detalhe                   to reg-relcli
+           write reg-relcli
+           if   ws-rel-status <> "00"
+                display "Erro ao gravar relcli.txt - Status: " ws-rel-status
+                close arqcli
+                close relcli
+                move 1                              to return-code
+                stop run
+           end-if
+           .
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+           close arqcli
+           close relcli
+           display "Relatorio gerado em relcli.txt - " ws-qtde-lida " cliente(s)."
+           .
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+      *>
