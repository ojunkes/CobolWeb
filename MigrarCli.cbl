@@ -0,0 +1,194 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id.   MigrarCli.
+       author. Anderson Junkes.
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                 MIGRACAO DE base.dat PARA O LAYOUT ATUAL
+      *>            --------------------------------------------------------
+      *>
+      *>  Conversao de uma unica vez, a ser executada antes de colocar em
+      *>  producao uma versao do CGI que ja conheca data/hora/usuario da
+      *>  ultima alteracao e o campo arqcli-cpf.
+      *>
+      *>  Le base.dat sequencialmente pelo layout original (sem os campos
+      *>  de data/hora/usuario de alteracao e sem arqcli-cpf) e grava uma
+      *>  copia completa em base.dat.novo no layout atual, com a data/hora
+      *>  de alteracao e o arqcli-cpf zerados e o usuario de alteracao em
+      *>  branco para todo registro existente, e com a chave alternativa
+      *>  arqcli-cpf (with duplicates) ja construida.
+      *>
+      *>  Ao final, o operador deve preservar base.dat (backup) e renomear
+      *>  base.dat.novo para base.dat antes de religar o CGI - este programa
+      *>  nao sobrescreve nem renomeia arquivos sozinho.
+      *>
+
+      *>===================================================================================
+       environment division.
+      *>===================================================================================
+
+       input-output section.
+       file-control.
+
+       select arqcli-ant assign to disk "base.dat"
+              organization  is indexed
+              access mode   is dynamic
+              record key    is ant-chave
+              alternate record key is ant-nome
+              file status   is ws-status-ant.
+
+       select arqcli-novo assign to disk "base.dat.novo"
+              organization  is indexed
+              access mode   is dynamic
+              record key    is arqcli-chave
+              alternate record key is arqcli-nome
+              alternate record key is arqcli-cpf with duplicates
+              file status   is ws-status-novo.
+
+      *>===================================================================================
+       data division.
+
+       fd   arqcli-ant.
+       01   reg-arqcli-ant.
+            03 ant-chave.
+               05 ant-codigo                       pic 9(05).
+            03 ant-nome                            pic x(40).
+            03 ant-datnasc                         pic 9(08).
+            03 ant-sexo                            pic x(01).
+            03 ant-banco1                          pic 9(01).
+            03 ant-banco2                          pic 9(01).
+            03 ant-banco3                          pic 9(01).
+            03 ant-estado                          pic x(02).
+
+       fd   arqcli-novo.
+       01   reg-arqcli-novo.
+            03 arqcli-chave.
+               05 arqcli-codigo                    pic 9(05).
+            03 arqcli-nome                         pic x(40).
+            03 arqcli-datnasc                      pic 9(08).
+            03 arqcli-sexo                         pic x(01).
+            03 arqcli-banco1                       pic 9(01).
+            03 arqcli-banco2                       pic 9(01).
+            03 arqcli-banco3                       pic 9(01).
+            03 arqcli-estado                       pic x(02).
+            03 arqcli-data-alteracao.
+               05 arqcli-dt-alteracao              pic 9(08).
+               05 arqcli-hr-alteracao              pic 9(08).
+            03 arqcli-usuario-alteracao            pic x(08).
+            03 arqcli-cpf                          pic 9(11).
+
+      *>===================================================================================
+       working-storage section.
+       01   ws-campos-de-trabalho.
+            03 ws-status-ant                       pic x(02) value zeros.
+            03 ws-status-novo                      pic x(02) value zeros.
+            03 ws-fim-arquivo                      pic x(01) value "N".
+               88 ws-fim-de-arquivo                      value "S".
+            03 ws-qtde-lida                        pic 9(07) value zeros.
+            03 ws-qtde-gravada                     pic 9(07) value zeros.
+            03 ws-qtde-rejeitada                   pic 9(07) value zeros.
+
+      *>===================================================================================
+       procedure division.
+      *>===================================================================================
+       0000-controle section.
+       0000.
+          perform 1000-inicializacao
+          perform 2000-processamento
+          perform 3000-finalizacao
+          .
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+           open input arqcli-ant
+           if   ws-status-ant <> "00"
+                display "Erro abertura base.dat - Status: " ws-status-ant
+                move 1                              to return-code
+                stop run
+           end-if
+
+           open output arqcli-novo
+           if   ws-status-novo <> "00"
+                display "Erro abertura base.dat.novo - Status: " ws-status-novo
+                move 1                              to return-code
+                stop run
+           end-if
+           .
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+           move zeros                              to ant-codigo
+           start arqcli-ant key is not less than ant-chave
+                invalid key
+                     move "S"                      to ws-fim-arquivo
+           end-start
+
+           perform until ws-fim-de-arquivo
+                read arqcli-ant next record
+                     at end
+                          move "S"                 to ws-fim-arquivo
+                end-read
+
+                if   not ws-fim-de-arquivo
+                     perform 2100-migrar-registro
+                end-if
+           end-perform
+           .
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       2100-migrar-registro section.
+       2100.
+           add 1                                   to ws-qtde-lida
+
+           move ant-codigo                         to arqcli-codigo
+           move ant-nome                           to arqcli-nome
+           move ant-datnasc                        to arqcli-datnasc
+           move ant-sexo                           to arqcli-sexo
+           move ant-banco1                         to arqcli-banco1
+           move ant-banco2                         to arqcli-banco2
+           move ant-banco3                         to arqcli-banco3
+           move ant-estado                         to arqcli-estado
+           move zeros                              to arqcli-dt-alteracao
+                                                       arqcli-hr-alteracao
+                                                       arqcli-cpf
+           move spaces                             to arqcli-usuario-alteracao
+
+           write reg-arqcli-novo
+                invalid key
+                     add 1                         to ws-qtde-rejeitada
+                     display "Codigo " arqcli-codigo " rejeitado na migracao - Status: " ws-status-novo
+                not invalid key
+                     add 1                         to ws-qtde-gravada
+           end-write
+           .
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+           close arqcli-ant
+           close arqcli-novo
+           display "Migracao concluida - " ws-qtde-lida " lido(s), "
+                   ws-qtde-gravada " gravado(s), "
+                   ws-qtde-rejeitada " rejeitado(s)."
+           display "Faca backup de base.dat e renomeie base.dat.novo para"
+           display "base.dat antes de religar o CGI."
+           .
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+      *>
