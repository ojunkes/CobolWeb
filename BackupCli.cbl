@@ -0,0 +1,274 @@
+      $set sourceformat"free"
+
+      *>===================================================================================
+       identification division.
+       program-id.   BackupCli.
+       author. Anderson Junkes.
+      *>===================================================================================
+
+      *>
+      *>            --------------------------------------------------------
+      *>                 BACKUP/REORGANIZACAO NOTURNA DE base.dat
+      *>            --------------------------------------------------------
+      *>
+      *>  Le arqcli sequencialmente pela chave (arqcli-chave) e grava uma copia
+      *>  integral em backupcli.dat (sequencial), para uso em reorganizacao do
+      *>  arquivo indexado ou recuperacao apos um termino anormal.
+      *>
+      *>  Possui reinicio (restart): a cada registro gravado com sucesso no
+      *>  backup, o ultimo arqcli-codigo processado e' gravado em
+      *>  backupcli.ckp.  Se o job for interrompido, a proxima execucao
+      *>  retoma a partir do codigo seguinte ao ultimo checkpoint, em vez de
+      *>  reiniciar o backup do zero.  Ao concluir com sucesso todo o arquivo,
+      *>  o checkpoint e' zerado.
+      *>
+
+      *>===================================================================================
+       environment division.
+      *>===================================================================================
+
+       input-output section.
+       file-control.
+
+       select arqcli assign to disk "base.dat"
+              organization  is indexed
+              access mode   is dynamic
+              record key    is arqcli-chave
+              alternate record key is arqcli-nome
+              alternate record key is arqcli-cpf with duplicates
+              file status   is ws-file-status.
+
+       select bkpcli assign to disk "backupcli.dat"
+              organization  is line sequential
+              file status   is ws-bkp-status.
+
+       select ckpcli assign to disk "backupcli.ckp"
+              organization  is line sequential
+              file status   is ws-ckp-status.
+
+      *>===================================================================================
+       data division.
+
+       fd   arqcli.
+       01   reg-arqcli.
+            03 arqcli-chave.
+               05 arqcli-codigo                    pic 9(05).
+            03 arqcli-nome                         pic x(40).
+            03 arqcli-datnasc                      pic 9(08).
+            03 arqcli-sexo                         pic x(01).
+            03 arqcli-banco1                       pic 9(01).
+            03 arqcli-banco2                       pic 9(01).
+            03 arqcli-banco3                       pic 9(01).
+            03 arqcli-estado                       pic x(02).
+            03 arqcli-data-alteracao.
+               05 arqcli-dt-alteracao              pic 9(08).
+               05 arqcli-hr-alteracao              pic 9(08).
+            03 arqcli-usuario-alteracao            pic x(08).
+            03 arqcli-cpf                          pic 9(11).
+
+       fd   bkpcli.
+       01   reg-bkpcli                             pic x(94).
+
+       fd   ckpcli.
+       01   reg-ckpcli                             pic x(05).
+
+      *>===================================================================================
+       working-storage section.
+       01   ws-campos-de-trabalho.
+            03 ws-file-status                      pic x(02) value zeros.
+            03 ws-bkp-status                       pic x(02) value zeros.
+            03 ws-ckp-status                       pic x(02) value zeros.
+            03 ws-fim-arquivo                      pic x(01) value "N".
+               88 ws-fim-de-arquivo                      value "S".
+            03 ws-reinicio                         pic x(01) value "N".
+               88 ws-eh-reinicio                         value "S".
+            03 ws-ultimo-codigo-ok                 pic 9(05) value zeros.
+            03 ws-qtde-gravada                     pic 9(07) value zeros.
+
+       01   ws-linha-bkp.
+            03 lb-codigo                           pic 9(05).
+            03 lb-nome                             pic x(40).
+            03 lb-datnasc                          pic 9(08).
+            03 lb-sexo                             pic x(01).
+            03 lb-banco1                           pic 9(01).
+            03 lb-banco2                           pic 9(01).
+            03 lb-banco3                           pic 9(01).
+            03 lb-estado                           pic x(02).
+            03 lb-dt-alteracao                     pic 9(08).
+            03 lb-hr-alteracao                     pic 9(08).
+            03 lb-usuario-alteracao                pic x(08).
+            03 lb-cpf                              pic 9(11).
+
+      *>===================================================================================
+       procedure division.
+      *>===================================================================================
+       0000-controle section.
+       0000.
+          perform 1000-inicializacao
+          perform 2000-processamento
+          perform 3000-finalizacao
+          .
+       0000-saida.
+          stop run.
+
+      *>===================================================================================
+       1000-inicializacao section.
+       1000.
+           open input ckpcli
+           if   ws-ckp-status = "00"
+                read ckpcli
+                   at end
+                        continue
+                   not at end
+                        move reg-ckpcli             to ws-ultimo-codigo-ok
+                        if   ws-ultimo-codigo-ok <> zeros
+                             move "S"                to ws-reinicio
+                        end-if
+                end-read
+                close ckpcli
+           end-if
+
+           open input arqcli
+           if   ws-file-status <> "00"
+                display "Erro abertura base.dat - Status: " ws-file-status
+                move 1                              to return-code
+                stop run
+           end-if
+
+           if   ws-eh-reinicio
+                open extend bkpcli
+                display "Reinicio detectado - retomando apos codigo " ws-ultimo-codigo-ok
+           else
+                open output bkpcli
+           end-if
+           if   ws-bkp-status <> "00"
+                display "Erro abertura backupcli.dat - Status: " ws-bkp-status
+                move 1                              to return-code
+                stop run
+           end-if
+           .
+       1000-exit.
+            exit.
+
+      *>===================================================================================
+       2000-processamento section.
+       2000.
+           if   ws-eh-reinicio
+                move ws-ultimo-codigo-ok            to arqcli-codigo
+                add 1                                to arqcli-codigo
+           else
+                move zeros                          to arqcli-codigo
+           end-if
+
+           start arqcli key is not less than arqcli-chave
+                invalid key
+                     move "S"                       to ws-fim-arquivo
+           end-start
+
+           perform until ws-fim-de-arquivo
+                read arqcli next record
+                     at end
+                          move "S"                  to ws-fim-arquivo
+                end-read
+
+                if   not ws-fim-de-arquivo
+                     perform 2100-gravar-copia
+                     perform 2200-gravar-checkpoint
+                end-if
+           end-perform
+
+           perform 2300-zerar-checkpoint
+           .
+       2000-exit.
+            exit.
+
+      *>===================================================================================
+       2100-gravar-copia section.
+       2100.
+           move arqcli-codigo                      to lb-codigo
+           move arqcli-nome                        to lb-nome
+           move arqcli-datnasc                     to lb-datnasc
+           move arqcli-sexo                        to lb-sexo
+           move arqcli-banco1                      to lb-banco1
+           move arqcli-banco2                      to lb-banco2
+           move arqcli-banco3                      to lb-banco3
+           move arqcli-estado                      to lb-estado
+           move arqcli-dt-alteracao                to lb-dt-alteracao
+           move arqcli-hr-alteracao                to lb-hr-alteracao
+           move arqcli-usuario-alteracao           to lb-usuario-alteracao
+           move arqcli-cpf                         to lb-cpf
+
+           move ws-linha-bkp                       to reg-bkpcli
+           write reg-bkpcli
+           if   ws-bkp-status <> "00"
+                display "Erro ao gravar backupcli.dat codigo " arqcli-codigo
+                        " - Status: " ws-bkp-status
+                close arqcli
+                close bkpcli
+                move 1                              to return-code
+                stop run
+           end-if
+
+           add 1                                   to ws-qtde-gravada
+           .
+       2100-exit.
+            exit.
+
+      *>===================================================================================
+       2200-gravar-checkpoint section.
+       2200.
+           open output ckpcli
+           if   ws-ckp-status <> "00"
+                display "Erro abertura backupcli.ckp - Status: " ws-ckp-status
+                close arqcli
+                close bkpcli
+                move 1                              to return-code
+                stop run
+           end-if
+
+           move arqcli-codigo                      to reg-ckpcli
+           write reg-ckpcli
+           if   ws-ckp-status <> "00"
+                display "Erro ao gravar backupcli.ckp codigo " arqcli-codigo
+                        " - Status: " ws-ckp-status
+                close arqcli
+                close bkpcli
+                close ckpcli
+                move 1                              to return-code
+                stop run
+           end-if
+
+           close ckpcli
+           .
+       2200-exit.
+            exit.
+
+      *>===================================================================================
+       2300-zerar-checkpoint section.
+       2300.
+           open output ckpcli
+           if   ws-ckp-status <> "00"
+                display "Erro abertura backupcli.ckp - Status: " ws-ckp-status
+                close arqcli
+                close bkpcli
+                move 1                              to return-code
+                stop run
+           end-if
+
+           close ckpcli
+           .
+       2300-exit.
+            exit.
+
+      *>===================================================================================
+       3000-finalizacao section.
+       3000.
+           close arqcli
+           close bkpcli
+           display "Backup concluido - " ws-qtde-gravada " registro(s) gravado(s) em backupcli.dat."
+           .
+       3000-exit.
+            exit.
+
+      *>===================================================================================
+      *>
