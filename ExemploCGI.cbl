@@ -25,8 +25,19 @@
               access mode   is dynamic
               record key    is arqcli-chave
               alternate record key is arqcli-nome
+              alternate record key is arqcli-cpf with duplicates
               file status   is ws-file-status.
 
+       select arqcli-hist assign to disk "histcli.dat"
+              organization  is line sequential
+              access mode   is sequential
+              file status   is ws-hist-status.
+
+       select arqnotif assign to ws-notif-arquivo
+              organization  is line sequential
+              access mode   is sequential
+              file status   is ws-notif-status.
+
       *>===================================================================================
        data division.
 
@@ -41,6 +52,34 @@
             03 arqcli-banco2                       pic 9(01).
             03 arqcli-banco3                       pic 9(01).
             03 arqcli-estado                       pic x(02).
+            03 arqcli-data-alteracao.
+               05 arqcli-dt-alteracao              pic 9(08).
+               05 arqcli-hr-alteracao              pic 9(08).
+            03 arqcli-usuario-alteracao            pic x(08).
+            03 arqcli-cpf                          pic 9(11).
+
+       fd   arqcli-hist.
+       01   reg-arqcli-hist.
+            03 hist-data-hora.
+               05 hist-data                        pic 9(08).
+               05 hist-hora                        pic 9(08).
+            03 hist-operacao                       pic x(01).
+               88 hist-op-inclusao                       value "I".
+               88 hist-op-alteracao                      value "A".
+               88 hist-op-exclusao                       value "E".
+            03 hist-chave.
+               05 hist-codigo                      pic 9(05).
+            03 hist-nome                           pic x(40).
+            03 hist-datnasc                        pic 9(08).
+            03 hist-sexo                           pic x(01).
+            03 hist-banco1                         pic 9(01).
+            03 hist-banco2                         pic 9(01).
+            03 hist-banco3                         pic 9(01).
+            03 hist-estado                         pic x(02).
+            03 hist-cpf                            pic 9(11).
+
+       fd   arqnotif.
+       01   reg-notif                              pic x(250).
 
       *>===================================================================================
        working-storage section.
@@ -55,8 +94,20 @@
        78 EV-LISTA-LAST                            value 84.
        78 EV-LISTA-BACK                            value 85.
 
+       78 EV-GRAVAR-CONFIRMADO                     value 11.
+
        01   ws-campos-de-trabalho.
             03 ws-file-status                      pic x(02) value zeros.
+            03 ws-hist-status                      pic x(02) value zeros.
+            03 ws-hist-operacao                    pic x(01) value spaces.
+            03 ws-achou-registro                   pic x(01) value "N".
+               88 ws-registro-encontrado                 value "S".
+            03 ws-confirma-sobrescrita             pic x(01) value "N".
+            03 ws-atende-filtro                    pic x(01) value "S".
+               88 ws-registro-atende-filtro               value "S".
+            03 ws-cpf-duplicado                    pic x(01) value "N".
+               88 ws-existe-cpf-duplicado                 value "S".
+            03 ws-cpf-codigo-achado                pic 9(05) value zeros.
             03 sel                                 pic x(15) value spaces.
             03 ws-qtde-reg-pag                     pic 9(02) value 05.
             03 ws-ctrl-botoes                      pic 9(01) value 3.
@@ -64,11 +115,51 @@
             03 ws-dir                              pic x(150) value spaces.
             03 ws-mensagem                         pic x(150) value spaces.
             03 ws-status-code                      pic x(02) comp-x.
+            03 ws-ind-estado                       pic 9(02) value zeros.
+            03 ws-uf-atual                         pic x(02) value spaces.
+            03 ws-usuario-sessao                   pic x(08) value spaces.
+
+       01   ws-notificacao.
+            03 ws-webhook-url                      pic x(200) value spaces.
+            03 ws-notif-evento                     pic x(10) value spaces.
+            03 ws-notif-payload                    pic x(200) value spaces.
+            03 ws-notif-comando                    pic x(500) value spaces.
+            03 ws-notif-status                     pic x(02) value zeros.
+            03 ws-notif-arquivo                    pic x(40) value spaces.
+            03 ws-notif-hora                       pic 9(08) value zeros.
+            03 ws-notif-nome-trim                  pic x(40) value spaces.
+            03 ws-notif-nome-escapado              pic x(90) value spaces.
+            03 ws-notif-ind                        pic 9(02) value zeros.
+            03 ws-notif-ind-saida                  pic 9(02) value zeros.
+            03 ws-notif-char                       pic x(01) value spaces.
+            03 ws-aspas                            pic x(01) value quote.
+
+       01   ws-estados-lista.
+            03 filler                              pic x(54) value
+               "ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO".
+       01   ws-estados-tab redefines ws-estados-lista.
+            03 ws-estado-tab                       pic x(02) occurs 27 times.
+
+       01   ws-validacao-nascimento.
+            03 ws-nascimento-ok                    pic x(01) value "S".
+               88 ws-nascimento-valido                   value "S".
+            03 ws-data-hoje                        pic 9(08).
+            03 ws-data-nasc-comp.
+               05 ws-c-ano                         pic 9(04).
+               05 ws-c-mes                         pic 9(02).
+               05 ws-c-dia                         pic 9(02).
+            03 ws-dias-no-mes                      pic 9(02).
+            03 ws-bissexto-calc.
+               05 ws-resto-4                       pic 9(04).
+               05 ws-resto-100                     pic 9(04).
+               05 ws-resto-400                     pic 9(04).
+               05 ws-div-descarte                  pic 9(04).
 
        01   cgi-input is external-form.
             03 f-campos.
                05 f-codigo                         pic z(05) identified by "codigo".
                05 f-nome                           pic x(40) identified by "nome".
+               05 f-cpf                            pic z(11) identified by "cpf".
                05 f-data-nascimento                pic x(10) identified by "nascimento".
                05 f-sexo                           pic x(01) identified by "sexo".
                05 f-banco1                         pic 9(01) identified by "banco1".
@@ -80,6 +171,8 @@
                05 f-qtde-reg                       pic 9(02) identified by "QtdeReg".
                05 f-start-ini                      pic x(40) identified by "StartPesqI".
                05 f-start-fim                      pic x(40) identified by "StartPesqF".
+               05 f-data-carga                     pic x(16) identified by "DataCarga".
+               05 f-carga-codigo                   pic z(05) identified by "CargaCodigo".
 
        01   ws-output-var.
             03 ws-dt-nascimento                    pic 9(08).
@@ -112,6 +205,14 @@
        1000.
            accept cgi-input
 
+           move "N"                                to ws-achou-registro
+           move "N"                                to ws-confirma-sobrescrita
+
+           accept ws-usuario-sessao                from environment "REMOTE_USER"
+           if   ws-usuario-sessao = spaces
+                move "WEB"                         to ws-usuario-sessao
+           end-if
+
            open i-o arqcli
            if   ws-file-status <> "00"
            and  ws-file-status <> "05"
@@ -119,6 +220,14 @@
                 string "Erro abertura arquivo - Status: " ws-file-status into ws-mensagem
                 perform 8000-mensagem
            end-if
+
+           open extend arqcli-hist
+           if   ws-hist-status <> "00"
+           and  ws-hist-status <> "05"
+                move spaces                        to ws-mensagem
+                string "Erro abertura historico - Status: " ws-hist-status into ws-mensagem
+                perform 8000-mensagem
+           end-if
            .
        1000-exit.
             exit.
@@ -130,11 +239,12 @@
              when EV-BUSCA
                  perform 2100-consultar
              when EV-GRAVAR
+             when EV-GRAVAR-CONFIRMADO
                  perform 2200-gravar
              when EV-EXCLUIR
                  perform 2300-excluir
              when EV-PESQUISAR
-                 initialize f-campos f-start-ini
+                 initialize f-codigo f-nome f-data-nascimento f-start-ini
                  move 81                           to f-opcao
                  perform 8000-listar
              when EV-LISTA-FIRST thru EV-LISTA-BACK
@@ -151,6 +261,8 @@
       *>===================================================================================
        2100-consultar section.
        2100.
+            move spaces                            to f-data-carga
+            move zeros                             to f-carga-codigo
             if   f-codigo <> zeros and spaces
                  move f-codigo                     to arqcli-codigo
                  read arqcli
@@ -158,6 +270,7 @@
                      initialize reg-arqcli
                    not invalid key
                      move arqcli-nome              to f-nome
+                     move arqcli-cpf               to f-cpf
                      move arqcli-datnasc           to ws-dt-nascimento
                      move arqcli-sexo              to f-sexo
                      move arqcli-banco1            to f-banco1
@@ -169,17 +282,99 @@
                      move ws-mes-9                 to ws-mes-x
                      move ws-ano-9                 to ws-ano-x
                      move ws-data-nascimento       to f-data-nascimento
+                     move arqcli-data-alteracao    to f-data-carga
+                     move f-codigo                 to f-carga-codigo
                  end-read
             end-if
             .
        2100-exit.
             exit.
 
+      *>===================================================================================
+       2150-verificar-filtro section.
+       2150.
+            move "S"                               to ws-atende-filtro
+
+            if   f-banco1 = 1 and arqcli-banco1 <> 1
+                 move "N"                          to ws-atende-filtro
+            end-if
+            if   f-banco2 = 1 and arqcli-banco2 <> 1
+                 move "N"                          to ws-atende-filtro
+            end-if
+            if   f-banco3 = 1 and arqcli-banco3 <> 1
+                 move "N"                          to ws-atende-filtro
+            end-if
+            if   f-sexo <> spaces and arqcli-sexo <> f-sexo
+                 move "N"                          to ws-atende-filtro
+            end-if
+            if   f-estado <> spaces and arqcli-estado <> f-estado
+                 move "N"                          to ws-atende-filtro
+            end-if
+            .
+       2150-exit.
+            exit.
+
       *>===================================================================================
        2200-gravar section.
        2200.
+            perform 2210-validar-nascimento
+            if   not ws-nascimento-valido
+                 exit section
+            end-if
+
             move f-codigo                          to arqcli-codigo
+            move "N"                               to ws-achou-registro
+            read arqcli
+              not invalid key
+                move "S"                           to ws-achou-registro
+            end-read
+
+            if   ws-registro-encontrado
+            and  f-opcao = EV-GRAVAR
+            and  (f-data-carga = spaces or f-carga-codigo <> f-codigo)
+                 move "S"                          to ws-confirma-sobrescrita
+                 exit section
+            end-if
+
+            if   ws-registro-encontrado
+            and  f-data-carga <> spaces
+            and  f-carga-codigo = f-codigo
+            and  f-data-carga <> arqcli-data-alteracao
+                 move spaces                       to ws-mensagem
+                 string "Codigo " f-codigo " foi alterado por outro usuario" *>
+                        " apos esta tela ter sido carregada - consulte novamente"
+                        into ws-mensagem
+                 perform 8000-mensagem
+                 exit section
+            end-if
+
+            perform 2220-verificar-cpf-duplicado
+            if   ws-existe-cpf-duplicado
+                 move spaces                       to ws-mensagem
+                 string "CPF " f-cpf " ja cadastrado para o codigo " *>
+                        ws-cpf-codigo-achado
+                        into ws-mensagem
+                 perform 8000-mensagem
+                 exit section
+            end-if
+
+            if   ws-registro-encontrado
+                 move "A"                          to ws-hist-operacao
+            else
+                 move spaces                       to arqcli-nome
+                 move zeros                        to arqcli-datnasc
+                 move spaces                       to arqcli-sexo
+                 move zeros                        to arqcli-banco1
+                                                       arqcli-banco2
+                                                       arqcli-banco3
+                 move spaces                       to arqcli-estado
+                 move zeros                        to arqcli-cpf
+                 move "I"                          to ws-hist-operacao
+            end-if
+            perform 2400-montar-historico
+
             move f-nome                            to arqcli-nome
+            move f-cpf                             to arqcli-cpf
 
             move f-data-nascimento                 to ws-data-nascimento
             move ws-dia-x                          to ws-dia-9
@@ -192,29 +387,311 @@
             move f-banco2                          to arqcli-banco2
             move f-banco3                          to arqcli-banco3
             move f-estado                          to arqcli-estado
-            write reg-arqcli
-            if   ws-file-status <> "00" and "02"
+
+            accept arqcli-dt-alteracao             from date yyyymmdd
+            accept arqcli-hr-alteracao             from time
+            move ws-usuario-sessao                 to arqcli-usuario-alteracao
+
+            if   ws-registro-encontrado
                  rewrite reg-arqcli
+            else
+                 write reg-arqcli
+            end-if
+
+            if   ws-file-status = "00"
+                 perform 2410-gravar-historico
+                 if   not ws-registro-encontrado
+                      move "INCLUSAO"               to ws-notif-evento
+                      perform 2500-notificar-evento
+                 end-if
+            else
+                 move spaces                        to ws-mensagem
+                 string "Erro ao gravar codigo " f-codigo " - Status: " *>
+                        ws-file-status
+                        into ws-mensagem
+                 perform 8000-mensagem
             end-if
+
             initialize f-campos
+            move spaces                            to f-data-carga
+            move zeros                             to f-carga-codigo
             .
        2200-exit.
             exit.
 
+      *>===================================================================================
+       2210-validar-nascimento section.
+       2210.
+            move "S"                               to ws-nascimento-ok
+            move f-data-nascimento                 to ws-data-nascimento
+            move ws-dia-x                          to ws-dia-9
+            move ws-mes-x                          to ws-mes-9
+            move ws-ano-x                          to ws-ano-9
+
+            if   ws-mes-9 < 1 or ws-mes-9 > 12
+                 move "N"                          to ws-nascimento-ok
+            end-if
+
+            if   ws-nascimento-valido
+                 evaluate true
+                    when ws-mes-9 = 4 or 6 or 9 or 11
+                         move 30                    to ws-dias-no-mes
+                    when ws-mes-9 = 2
+                         divide ws-ano-9 by 4       giving ws-div-descarte
+                                                     remainder ws-resto-4
+                         divide ws-ano-9 by 100      giving ws-div-descarte
+                                                     remainder ws-resto-100
+                         divide ws-ano-9 by 400      giving ws-div-descarte
+                                                     remainder ws-resto-400
+                         if   ws-resto-4 = 0 and (ws-resto-100 not = 0 or ws-resto-400 = 0)
+                              move 29                to ws-dias-no-mes
+                         else
+                              move 28                to ws-dias-no-mes
+                         end-if
+                    when other
+                         move 31                    to ws-dias-no-mes
+                 end-evaluate
+
+                 if   ws-dia-9 < 1 or ws-dia-9 > ws-dias-no-mes
+                      move "N"                      to ws-nascimento-ok
+                 end-if
+            end-if
+
+            if   ws-nascimento-valido
+                 accept ws-data-hoje                from date yyyymmdd
+                 move ws-ano-9                      to ws-c-ano
+                 move ws-mes-9                       to ws-c-mes
+                 move ws-dia-9                       to ws-c-dia
+                 if   ws-data-nasc-comp > ws-data-hoje
+                      move "N"                       to ws-nascimento-ok
+                 end-if
+            end-if
+
+            if   not ws-nascimento-valido
+                 move spaces                        to ws-mensagem
+                 string "Data de nascimento invalida: " f-data-nascimento
+                        into ws-mensagem
+                 perform 8000-mensagem
+            end-if
+            .
+       2210-exit.
+            exit.
+
+      *>===================================================================================
+       2220-verificar-cpf-duplicado section.
+       2220.
+            move "N"                               to ws-cpf-duplicado
+            if   f-cpf = spaces or f-cpf = zeros
+                 exit section
+            end-if
+
+            move f-cpf                             to arqcli-cpf
+            read arqcli key is arqcli-cpf
+              not invalid key
+                if   arqcli-codigo <> f-codigo
+                     move "S"                      to ws-cpf-duplicado
+                     move arqcli-codigo            to ws-cpf-codigo-achado
+                end-if
+            end-read
+
+            if   ws-registro-encontrado
+                 move f-codigo                     to arqcli-codigo
+                 read arqcli
+                   invalid key
+                     continue
+                 end-read
+            end-if
+            .
+       2220-exit.
+            exit.
+
       *>===================================================================================
        2300-excluir section.
        2300.
             move f-codigo                          to arqcli-codigo
+            read arqcli
+              invalid key
+                move spaces                        to ws-mensagem
+                string "Codigo " f-codigo " nao encontrado para exclusao" into ws-mensagem
+                perform 8000-mensagem
+              not invalid key
+                move "E"                           to ws-hist-operacao
+                perform 2400-montar-historico
+                delete arqcli
+                if   ws-file-status = "00"
+                     perform 2410-gravar-historico
+                     move "EXCLUSAO"                to ws-notif-evento
+                     perform 2500-notificar-evento
+                else
+                     move spaces                    to ws-mensagem
+                     string "Erro ao excluir codigo " f-codigo " - Status: " *>
+                            ws-file-status
+                            into ws-mensagem
+                     perform 8000-mensagem
+                end-if
+            end-read
             initialize f-campos
-            delete arqcli
             .
        2300-exit.
             exit.
 
+      *>===================================================================================
+       2400-montar-historico section.
+       2400.
+            move arqcli-chave                      to hist-chave
+            move arqcli-nome                       to hist-nome
+            move arqcli-datnasc                    to hist-datnasc
+            move arqcli-sexo                       to hist-sexo
+            move arqcli-banco1                     to hist-banco1
+            move arqcli-banco2                     to hist-banco2
+            move arqcli-banco3                     to hist-banco3
+            move arqcli-estado                     to hist-estado
+            move arqcli-cpf                        to hist-cpf
+            move ws-hist-operacao                  to hist-operacao
+            accept hist-data                       from date yyyymmdd
+            accept hist-hora                       from time
+            .
+       2400-exit.
+            exit.
+
+      *>===================================================================================
+      *>  So' grava o historico depois que o WRITE/REWRITE/DELETE em arqcli
+      *>  for confirmado com sucesso (ws-file-status = "00"), para que o
+      *>  historico nunca registre uma alteracao que nao chegou a persistir.
+       2410-gravar-historico section.
+       2410.
+            write reg-arqcli-hist
+            if   ws-hist-status <> "00"
+                 move spaces                        to ws-mensagem
+                 string "Erro ao gravar historico codigo " f-codigo *>
+                        " - Status: " ws-hist-status
+                        into ws-mensagem
+                 perform 8000-mensagem
+            end-if
+            .
+       2410-exit.
+            exit.
+
+      *>===================================================================================
+       2500-notificar-evento section.
+       2500.
+            accept ws-webhook-url                  from environment "CLIENTE_WEBHOOK_URL"
+            if   ws-webhook-url <> spaces
+                 perform 2510-escapar-nome-json
+
+                 move spaces                        to ws-notif-payload
+                 string ws-aspas "codigo" ws-aspas ":" ws-aspas
+                        arqcli-codigo ws-aspas ","
+                        ws-aspas "nome" ws-aspas ":" ws-aspas
+                        function trim(ws-notif-nome-escapado) ws-aspas ","
+                        ws-aspas "estado" ws-aspas ":" ws-aspas
+                        arqcli-estado ws-aspas ","
+                        ws-aspas "evento" ws-aspas ":" ws-aspas
+                        function trim(ws-notif-evento) ws-aspas
+                        delimited by size
+                        into ws-notif-payload
+
+      *>           o payload e' gravado num arquivo temporario e enviado com
+      *>           --data-binary @arquivo, para que nenhum dado vindo do
+      *>           formulario (ex.: nome com apostrofo) seja interpolado na
+      *>           linha de comando do shell
+                 accept ws-notif-hora               from time
+                 move spaces                        to ws-notif-arquivo
+                 string "ntf" arqcli-codigo ws-notif-hora ".json"
+                        delimited by size
+                        into ws-notif-arquivo
+
+                 open output arqnotif
+                 if   ws-notif-status <> "00"
+                      move spaces                   to ws-mensagem
+                      string "Erro ao gravar notificacao - Status: " *>
+                             ws-notif-status
+                             into ws-mensagem
+                      perform 8000-mensagem
+                      exit section
+                 end-if
+
+                 move spaces                        to reg-notif
+                 string "{" function trim(ws-notif-payload) "}"
+                        delimited by size
+                        into reg-notif
+                 write reg-notif
+                 if   ws-notif-status <> "00"
+                      move spaces                   to ws-mensagem
+                      string "Erro ao gravar notificacao - Status: " *>
+                             ws-notif-status
+                             into ws-mensagem
+                      perform 8000-mensagem
+                      close arqnotif
+                      exit section
+                 end-if
+                 close arqnotif
+
+                 move spaces                        to ws-notif-comando
+                 string "curl -s -m 5 -X POST -H " ws-aspas
+                        "Content-Type: application/json" ws-aspas
+                        " --data-binary @" function trim(ws-notif-arquivo)
+                        " " function trim(ws-webhook-url)
+                        "; rm -f " function trim(ws-notif-arquivo)
+                        delimited by size
+                        into ws-notif-comando
+
+                 call "SYSTEM" using ws-notif-comando
+            end-if
+            .
+       2500-exit.
+            exit.
+
+      *>===================================================================================
+       2510-escapar-nome-json section.
+       2510.
+            move function trim(arqcli-nome)        to ws-notif-nome-trim
+            move spaces                            to ws-notif-nome-escapado
+            move 1                                 to ws-notif-ind-saida
+
+            perform varying ws-notif-ind from 1 by 1
+                      until ws-notif-ind > 40
+                 move ws-notif-nome-trim(ws-notif-ind:1) to ws-notif-char
+                 evaluate ws-notif-char
+                    when ws-aspas
+                         move "\"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                         move ws-aspas               to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                    when "\"
+                         move "\"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                         move "\"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                    when x"0D"
+                         move "\"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                         move "r"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                    when x"0A"
+                         move "\"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                         move "n"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                    when x"09"
+                         move "\"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                         move "t"                    to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                    when other
+                         move ws-notif-char          to ws-notif-nome-escapado(ws-notif-ind-saida:1)
+                         add 1                       to ws-notif-ind-saida
+                 end-evaluate
+            end-perform
+            .
+       2510-exit.
+            exit.
+
       *>===================================================================================
        3000-finalizacao section.
        3000.
            close arqcli
+           close arqcli-hist
            .
        3000-exit.
             exit.
@@ -225,6 +702,8 @@
            exec html
               <FORM name=form1 method=post>
               <INPUT type=hidden name=opcao value=:f-opcao>
+              <INPUT type=hidden name=DataCarga value=:f-data-carga>
+              <INPUT type=hidden name=CargaCodigo value=:f-carga-codigo>
               <TABLE border=0>
                  <TR>
                     <TD><label>Codigo :
@@ -233,6 +712,9 @@
                  <TR>
                     <TD><label>Nome :
                     <TD colspan=4><input type=text name=nome size=40 maxlength=40 value=":f-nome">
+                 <TR>
+                    <TD><label>CPF :
+                    <TD colspan=4><input type=text name=cpf size=11 maxlength=11 value=:f-cpf>
                  <TR>
                     <TD><label>Data Nascimento :
                     <td><INPUT type=text name=nascimento size=12 maxlength=10 value=:f-data-nascimento>
@@ -297,31 +779,19 @@
                         <SELECT name=estado>
            end-exec
 
-           move spaces                             to sel
-           if   f-estado = "SC"
-                move "selected"                    to sel
-           end-if
-
-           exec html
-                           <OPTION :sel>SC</option>
-           end-exec
-
-           move spaces                             to sel
-           if   f-estado = "PR"
-                move "selected"                    to sel
-           end-if
-
-           exec html
-                           <OPTION :sel>PR</option>
-           end-exec
-
-           move spaces                             to sel
-           if   f-estado = "RJ"
-                move "selected"                    to sel
-           end-if
+           perform varying ws-ind-estado from 1 by 1
+                   until ws-ind-estado > 27
+              move ws-estado-tab (ws-ind-estado)  to ws-uf-atual
+              move spaces                         to sel
+              if   f-estado = ws-uf-atual
+                   move "selected"                to sel
+              end-if
+              exec html
+                              <OPTION :sel>:ws-uf-atual</option>
+              end-exec
+           end-perform
 
            exec html
-                           <OPTION :sel>RS</option>
                         </SELECT>
 
                  <TR><TD>&nbsp;
@@ -352,6 +822,15 @@
                  end-exec
             end-if
 
+            if   ws-confirma-sobrescrita = "S"
+                 exec html
+                    if ( confirm('Codigo ":f-codigo" ja cadastrado. Deseja sobrescrever os dados existentes ?') ) {
+                       document.all.opcao.value = 11;
+                       document.form1.submit();
+                    }
+                 end-exec
+            end-if
+
             exec html
 
             </SCRIPT>
@@ -404,10 +883,15 @@
                        exit section
                   end-start
                   read arqcli previous with ignore lock
-                  perform ws-qtde-reg-pag times
+                  move zeros                       to ws-ind
+                  perform until ws-ind >= ws-qtde-reg-pag or ws-file-status = "10"
+                     perform 2150-verificar-filtro
+                     if   ws-registro-atende-filtro
+                          add 1                     to ws-ind
+                     end-if
                      read arqcli previous with ignore lock
                      if   ws-file-status = "10"
-                          move 2                   to ws-ctrl-botoes
+                          move 2                    to ws-ctrl-botoes
                      end-if
                   end-perform
           end-evaluate
@@ -416,9 +900,6 @@
 
           perform until exit
              read arqcli next with ignore lock
-             if   f-qtde-reg = zeros
-                  move arqcli-nome                 to f-start-ini
-             end-if
              if   ws-file-status <> "00" and "02" or f-qtde-reg >= ws-qtde-reg-pag
                   if   ws-file-status = "10"
                        move 1                      to ws-ctrl-botoes
@@ -427,22 +908,28 @@
                   exit perform
              end-if
 
-             add 1                                 to f-qtde-reg
-             move arqcli-datnasc                   to ws-dt-nascimento
-             move ws-dia-9                         to ws-dia-x
-             move ws-mes-9                         to ws-mes-x
-             move ws-ano-9                         to ws-ano-x
-             exec html
-                <TR>
-                    <TD nowrap><a href=anderson.exe?opcao=2&codigo=:arqcli-codigo title="Sequencia :f-qtde-reg">:arqcli-codigo</a>
-                    <TD nowrap><label>:arqcli-nome
-                    <TD nowrap><label>:ws-data-nascimento
-                    <TD nowrap><label>:arqcli-sexo
-                    <TD nowrap><label>:arqcli-banco1
-                    <TD nowrap><label>:arqcli-banco2
-                    <TD nowrap><label>:arqcli-banco3
-                    <TD nowrap><label>:arqcli-estado
-             end-exec
+             perform 2150-verificar-filtro
+             if   ws-registro-atende-filtro
+                  if   f-qtde-reg = zeros
+                       move arqcli-nome             to f-start-ini
+                  end-if
+                  add 1                             to f-qtde-reg
+                  move arqcli-datnasc               to ws-dt-nascimento
+                  move ws-dia-9                     to ws-dia-x
+                  move ws-mes-9                     to ws-mes-x
+                  move ws-ano-9                     to ws-ano-x
+                  exec html
+                     <TR>
+                         <TD nowrap><a href=anderson.exe?opcao=2&codigo=:arqcli-codigo title="Sequencia :f-qtde-reg">:arqcli-codigo</a>
+                         <TD nowrap><label>:arqcli-nome
+                         <TD nowrap><label>:ws-data-nascimento
+                         <TD nowrap><label>:arqcli-sexo
+                         <TD nowrap><label>:arqcli-banco1
+                         <TD nowrap><label>:arqcli-banco2
+                         <TD nowrap><label>:arqcli-banco3
+                         <TD nowrap><label>:arqcli-estado
+                  end-exec
+             end-if
           end-perform
           .
 
@@ -464,6 +951,11 @@
              <INPUT type=hidden name=StartPesqI  value=:f-start-ini>
              <INPUT type=hidden name=StartPesqF  value=:f-start-fim>
              <INPUT type=hidden name=opcao       value=:f-opcao>
+             <INPUT type=hidden name=banco1      value=:f-banco1>
+             <INPUT type=hidden name=banco2      value=:f-banco2>
+             <INPUT type=hidden name=banco3      value=:f-banco3>
+             <INPUT type=hidden name=sexo        value=:f-sexo>
+             <INPUT type=hidden name=estado      value=:f-estado>
 
              <SCRIPT>
                 function EventTab( opt ) {
